@@ -1,68 +1,737 @@
-      ******************************************************************
-      * Author: EMIRHAN GURSES
-      * Date: 12.24.2023
-      * Purpose: EDUCATION
-      * Tectonics: cobc
-      * INSPIRED BY OPENMAINFRAMEPROJECT
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INTRO1.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  KEYED-INPUT.
-           05  CUST-NO-IN  PIC X(15).
-           05  AMT1-IN     PIC 9(5).
-           05  AMT2-IN     PIC 9(5).
-           05  AMT3-IN     PIC 9(5).
-       01  DISPLAYED-OUTPUT.
-           05  CUST-NO-OUT PIC X(15).
-           05  TOTAL-OUT   PIC 9(6).
-       01  MORE-DATA       PIC X(3) VALUE "YES".
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-      *COBOL AUTOMATICALLY TRIM IF MORE DIGITS ARE GIVEN
-
-
-      *MAXIMUM LENGTH OF LOOP FLAG MORE-DATA IS 3
-      *SO 1 WHITE SPACE IS GIVEN
-           PERFORM UNTIL MORE-DATA = "NO "
-
-      *CUSTOMER NUMBER INPUT
-               DISPLAY "ENTER NAME     (15 CHARACTERS)"
-               ACCEPT CUST-NO-IN
-
-      *5 DIGIT PLACED TO IMPLEMENT AMOUNT OF PURCHASE
-               DISPLAY "ENTER AMOUNT OF FIRST PURCHASE (5 DIGITS)"
-               ACCEPT AMT1-IN
-
-               DISPLAY "ENTER AMOUNT OF SECOND PURCHASE (5 DIGITS)"
-               ACCEPT AMT2-IN
-
-               DISPLAY "ENTER AMOUNT OF THIRD PURCHASE (5 DIGITS)"
-               ACCEPT AMT3-IN
-
-      *TO DISPLAY CUSTOMER NUMBER MOVE IT TO OUTPUT DATA
-               MOVE CUST-NO-IN TO CUST-NO-OUT
-
-      *PERFORM SOME ADDITION WRITE IT INTO TOTAL-OUT DATA
-               ADD AMT1-IN AMT2-IN AMT3-IN
-                   GIVING TOTAL-OUT
-
-      *CUSTOMER NUMBER IS DISPLAYED WITH TOTAL PURCHASE
-               DISPLAY CUST-NO-OUT "TOTAL AMOUNT =" TOTAL-OUT
-
-      *CHECK LOOP CONTINUATION FLAG WHETHER YES OR NO
-               DISPLAY "TO CONTINUE PLEASE ENTER YES OTHERWISE NO"
-               ACCEPT MORE-DATA
-
-      *UPPER-CASE FUNCTION IS USED TO FIX USER KEYED-INPUT MISTAKES
-      *SO IT CONVERTS LOWER CASE INTO UPPER CASE
-               MOVE FUNCTION UPPER-CASE(MORE-DATA) TO MORE-DATA
-
-      *       OLD PARAGRAPH SHOWN AS COMMENT BELOW
-      *       INSPECT MORE-DATA CONVERTING "noyes" TO "NOYES"
-
-           END-PERFORM
-           GOBACK.
+      ******************************************************************
+      * Author: EMIRHAN GURSES
+      * Date: 12.24.2023
+      * Purpose: EDUCATION
+      * Tectonics: cobc
+      * INSPIRED BY OPENMAINFRAMEPROJECT
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTRO1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *TRANSACTION FILE HOLDS ONE RECORD PER CUSTOMER ENTRY SO A
+      *SESSION'S DATA SURVIVES PAST THE TERMINAL
+           SELECT TRANOUT ASSIGN TO "TRANOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANOUT-STATUS.
+
+      *CUSTOMER MASTER IS A VSAM KSDS KEYED ON CUSTOMER NUMBER -
+      *MAINTAINED ELSEWHERE, READ HERE ONLY TO CONFIRM THE OPERATOR
+      *KEYED A REAL CUSTOMER NUMBER
+           SELECT CUSTMAS ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-MAS-NO
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+
+      *UNATTENDED BATCH RUNS PICK UP KEYED-INPUT-SHAPED ENTRIES FROM
+      *THIS FLAT FILE INSTEAD OF FROM THE TERMINAL
+           SELECT BATCHIN ASSIGN TO "BATCHIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCHIN-STATUS.
+
+      *AUDIT LOG - ONE RECORD PER ACCEPT CYCLE DURING AN INTERACTIVE
+      *SESSION, ACCEPTED OR REJECTED, SO A DISPUTED TOTAL CAN BE
+      *TRACED BACK TO WHAT WAS ACTUALLY KEYED
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+      *CHECKPOINT FILE FOR THE BATCH PATH - HOLDS A TRAIL OF
+      *(COUNT, LAST KEY) SNAPSHOTS SO A RESTARTED RUN CAN SKIP PAST
+      *RECORDS ALREADY COMMITTED INSTEAD OF REPROCESSING BATCHIN
+      *FROM THE TOP
+           SELECT CHKPTFILE ASSIGN TO "CHKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+      *PRINTABLE CUSTOMER STATEMENT - ONE PER ENTRY, APPENDED FOR THE
+      *WHOLE RUN SO IT CAN BE ROUTED TO A PRINTER OR PDF STEP AND
+      *HANDED TO A CUSTOMER OR FILED FOR OUR OWN RECORDS
+           SELECT PRTFILE ASSIGN TO "CUSTSTMT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-STATUS.
+
+      *ACCOUNTING INTERFACE FILE - ONE FIXED-WIDTH RECORD PER
+      *CUSTOMER (CUSTOMER NUMBER, DATE, TOTAL AMOUNT), WRITTEN AS AN
+      *END-OF-RUN STEP FOR THE ACCOUNTING SYSTEM'S IMPORT JOB
+           SELECT ACCTIF ASSIGN TO "ACCTIF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCTIF-STATUS.
+
+      *SORT WORK FILE FOR THE ACCOUNTING EXPORT - PUTS TRANOUT'S
+      *ENTRIES IN CUSTOMER NUMBER ORDER SO MULTIPLE ENTRIES FOR THE
+      *SAME CUSTOMER (A SECOND MORE-DATA PASS, OR A MIXED
+      *INTERACTIVE/BATCH DAY) ROLL UP INTO ONE INTERFACE RECORD,
+      *SAME CONTROL-BREAK APPROACH AS CUSTRPT1
+           SELECT ACCTSRT ASSIGN TO "ACCTSRT1".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANOUT.
+           COPY "TRANREC.CPY".
+       FD  CUSTMAS.
+           COPY "CUSTMAS.CPY".
+       FD  BATCHIN.
+           COPY "BATCHREC.CPY".
+       FD  AUDITLOG.
+           COPY "AUDTREC.CPY".
+       FD  CHKPTFILE.
+           COPY "CHKPREC.CPY".
+       FD  PRTFILE.
+       01  PRT-LINE                PIC X(132).
+       FD  ACCTIF.
+           COPY "ACCTREC.CPY".
+
+      *HOLDS ONLY THE CUSTOMER NUMBER AND TOTAL OFF EACH TRANOUT
+      *RECORD - THE PURCHASE ITEM TABLE ISN'T NEEDED TO ROLL
+      *MULTIPLE ENTRIES FOR A CUSTOMER INTO ONE INTERFACE RECORD
+       SD  ACCTSRT.
+       01  ACCTSRT-RECORD.
+           05  ACCTSRT-CUST-NO PIC X(15).
+           05  ACCTSRT-TOTAL   PIC 9(7).
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTMAS-STATUS   PIC X(2) VALUE "00".
+           88  CUSTMAS-FOUND             VALUE "00".
+           88  CUSTMAS-NOT-FOUND         VALUE "23".
+
+      *FILE STATUS FOR EVERY OTHER FILE OPENED THIS RUN - CHECKED
+      *RIGHT AFTER EACH OPEN SO A FAILURE (DISK FULL, PERMISSION
+      *DENIED, MISSING DIRECTORY) STOPS THE RUN INSTEAD OF SILENTLY
+      *LOSING EVERY WRITE THAT FOLLOWS
+       01  WS-TRANOUT-STATUS   PIC X(2) VALUE "00".
+           88  TRANOUT-OPEN-OK           VALUE "00".
+       01  WS-BATCHIN-STATUS   PIC X(2) VALUE "00".
+           88  BATCHIN-OPEN-OK           VALUE "00".
+       01  WS-AUDITLOG-STATUS  PIC X(2) VALUE "00".
+           88  AUDITLOG-OPEN-OK          VALUE "00".
+       01  WS-PRTFILE-STATUS   PIC X(2) VALUE "00".
+           88  PRTFILE-OPEN-OK           VALUE "00".
+       01  WS-ACCTIF-STATUS    PIC X(2) VALUE "00".
+           88  ACCTIF-OPEN-OK            VALUE "00".
+
+      *RUN-MODE SWITCH - "I" FOR THE NORMAL INTERACTIVE TERMINAL
+      *SESSION, "B" FOR AN UNATTENDED BATCH RUN OFF BATCHIN. SET BY
+      *THE FIRST PARM PASSED ON THE COMMAND LINE / EXEC PARM=
+       01  WS-RUN-MODE         PIC X(1) VALUE "I".
+           88  INTERACTIVE-RUN           VALUE "I".
+           88  BATCH-RUN                 VALUE "B".
+       01  WS-BATCH-EOF-SW     PIC X(1) VALUE "N".
+           88  BATCH-EOF                 VALUE "Y".
+       01  WS-BATCH-VALID-SW   PIC X(1) VALUE "Y".
+           88  BATCH-RECORD-VALID        VALUE "Y".
+
+      *WORK FIELDS USED TO BUILD THE NEXT AUDIT LOG RECORD
+       01  WS-AUDIT-FIELD      PIC X(10).
+       01  WS-AUDIT-RAW-VALUE  PIC X(15).
+       01  WS-AUDIT-STATUS     PIC X(8).
+       01  WS-AUDIT-REASON     PIC X(40).
+
+      *CHECKPOINT/RESTART WORK FIELDS FOR THE BATCH PATH
+       01  WS-CHKPT-STATUS      PIC X(2).
+       01  WS-CHKPT-EOF-SW      PIC X(1) VALUE "N".
+           88  CHKPT-EOF                  VALUE "Y".
+       01  WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+       01  WS-BATCH-RECORD-COUNT PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-COUNT      PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-CUST-NO    PIC X(15) VALUE SPACES.
+       01  KEYED-INPUT.
+           05  CUST-NO-IN     PIC X(15).
+      *NUMBER OF PURCHASE LINE ITEMS THE OPERATOR IS ABOUT TO KEY
+      *FOR THIS CUSTOMER - GOVERNS THE AMT-IN TABLE BELOW
+           05  ITEM-COUNT-IN  PIC 9(2).
+      *AMOUNTS ARE ACCEPTED AS ALPHANUMERIC SO A NON-NUMERIC
+      *KEYSTROKE CAN BE DETECTED INSTEAD OF FLOWING INTO THE ADD
+           05  AMOUNTS-IN.
+               10  AMT-IN     OCCURS 1 TO 20 TIMES
+                               DEPENDING ON ITEM-COUNT-IN
+                               PIC X(5).
+       01  ITEM-COUNT-TEXT    PIC X(2).
+       01  VALIDATED-AMOUNTS.
+           05  AMT-NUM        OCCURS 1 TO 20 TIMES
+                               DEPENDING ON ITEM-COUNT-IN
+                               PIC 9(5).
+       01  DISPLAYED-OUTPUT.
+           05  CUST-NO-OUT   PIC X(15).
+           05  CUST-NAME-OUT PIC X(30).
+           05  TOTAL-OUT     PIC 9(7).
+       01  MORE-DATA       PIC X(3) VALUE "YES".
+       01  WS-ITEM-SUB       PIC 9(2).
+       01  WS-FIELD-VALID-SW PIC X(1) VALUE "N".
+           88  FIELD-IS-VALID           VALUE "Y".
+           88  FIELD-IS-INVALID         VALUE "N".
+
+      *TODAY'S DATE FOR THE STATEMENT HEADING, PULLED ONCE AT THE
+      *START OF THE RUN
+       01  WS-REPORT-DATE      PIC 9(8).
+       01  WS-ITEM-SUB-2       PIC 9(2).
+
+      *132-BYTE PRINT LINES FOR THE CUSTOMER STATEMENT - MOVED INTO
+      *PRT-LINE AND WRITTEN ONE ENTRY AT A TIME AS EACH CUSTOMER IS
+      *PROCESSED, INTERACTIVE OR BATCH
+       01  STMT-HDG-LINE.
+           05  FILLER          PIC X(1)  VALUE SPACES.
+           05  FILLER          PIC X(20) VALUE "CUSTOMER STATEMENT".
+           05  FILLER          PIC X(11) VALUE "REPORT DATE".
+           05  STMT-HDG-DATE   PIC 9999/99/99.
+           05  FILLER          PIC X(90) VALUE SPACES.
+
+       01  STMT-CUST-LINE.
+           05  FILLER          PIC X(1)  VALUE SPACES.
+           05  FILLER          PIC X(16) VALUE "CUSTOMER NUMBER".
+           05  STMT-CUST-NO    PIC X(15).
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  STMT-CUST-NAME  PIC X(30).
+           05  FILLER          PIC X(68) VALUE SPACES.
+
+       01  STMT-ITEM-LINE.
+           05  FILLER          PIC X(10) VALUE SPACES.
+           05  FILLER          PIC X(6)  VALUE "ITEM ".
+           05  STMT-ITEM-NO    PIC Z9.
+           05  FILLER          PIC X(10) VALUE SPACES.
+           05  STMT-ITEM-AMT   PIC ZZZZ9.
+           05  FILLER          PIC X(99) VALUE SPACES.
+
+       01  STMT-TOTAL-LINE.
+           05  FILLER          PIC X(10) VALUE SPACES.
+           05  FILLER          PIC X(15) VALUE "TOTAL AMOUNT =".
+           05  STMT-TOTAL-AMT  PIC ZZZZZZ9.
+           05  FILLER          PIC X(100) VALUE SPACES.
+
+       01  STMT-BLANK-LINE     PIC X(132) VALUE SPACES.
+
+      *END-OF-RUN RE-READ OF TRANOUT TO BUILD THE ACCOUNTING
+      *INTERFACE FILE
+       01  WS-TRAN-EOF-SW      PIC X(1) VALUE "N".
+           88  TRAN-EOF                  VALUE "Y".
+
+      *CONTROL-BREAK WORK FIELDS FOR ROLLING SORTED ACCTSRT RECORDS
+      *UP INTO ONE ACCTIF RECORD PER CUSTOMER NUMBER
+       01  WS-ACCTSRT-EOF-SW   PIC X(1) VALUE "N".
+           88  END-OF-ACCTSRT            VALUE "Y".
+       01  WS-ACCT-FIRST-SW    PIC X(1) VALUE "Y".
+           88  NO-ACCT-RECORDS-YET       VALUE "Y".
+       01  WS-ACCT-PREV-CUST-NO PIC X(15) VALUE SPACES.
+       01  WS-ACCT-SUBTOTAL     PIC 9(9)  VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+      *COBOL AUTOMATICALLY TRIM IF MORE DIGITS ARE GIVEN
+
+
+      *FIRST COMMAND-LINE PARM PICKS INTERACTIVE VS BATCH RUN MODE -
+      *DEFAULTS TO INTERACTIVE WHEN NONE IS PASSED
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           MOVE FUNCTION UPPER-CASE(WS-RUN-MODE) TO WS-RUN-MODE
+
+      *TRANSACTION FILE IS OPEN FOR THE WHOLE RUN SO EVERY ENTRY
+      *PROCESSED CAN APPEND ITS OWN RECORD
+           OPEN OUTPUT TRANOUT
+
+      *TRANOUT IS WHAT REQUEST 000 EXISTS TO PROTECT - IF IT DIDN'T
+      *OPEN, EVERY WRITE-TRANSACTION-RECORD THIS RUN WOULD SILENTLY
+      *LOSE DATA WITH NOTHING TO SHOW FOR IT
+           IF NOT TRANOUT-OPEN-OK
+               DISPLAY "*** FATAL - TRANOUT COULD NOT BE OPENED, "
+                       "FILE STATUS " WS-TRANOUT-STATUS " ***"
+               GOBACK
+           END-IF
+
+           OPEN INPUT  CUSTMAS
+
+      *CONFIRM THE CUSTOMER MASTER ACTUALLY OPENED BEFORE ANY LOOKUP
+      *RELIES ON IT - EVERY VALIDATE-CUST-NO/VALIDATE-BATCH-RECORD
+      *READ THIS RUN WOULD OTHERWISE FAIL WITH NO EXPLANATION
+           IF NOT CUSTMAS-FOUND
+               DISPLAY "*** FATAL - CUSTMAS COULD NOT BE OPENED, "
+                       "FILE STATUS " WS-CUSTMAS-STATUS " ***"
+               CLOSE TRANOUT
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT PRTFILE
+
+           IF NOT PRTFILE-OPEN-OK
+               DISPLAY "*** FATAL - PRTFILE COULD NOT BE OPENED, "
+                       "FILE STATUS " WS-PRTFILE-STATUS " ***"
+               CLOSE TRANOUT
+               CLOSE CUSTMAS
+               GOBACK
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REPORT-DATE
+
+           IF BATCH-RUN
+               PERFORM BATCH-ENTRY-PROCESSING
+           ELSE
+               PERFORM INTERACTIVE-ENTRY-PROCESSING
+           END-IF
+
+           CLOSE TRANOUT
+           CLOSE CUSTMAS
+           CLOSE PRTFILE
+
+      *END-OF-RUN STEP - EXPORTS EVERY ENTRY JUST WRITTEN TO TRANOUT
+      *OUT TO THE ACCOUNTING INTERFACE FILE
+           PERFORM EXPORT-ACCOUNTING-INTERFACE
+
+           GOBACK.
+
+      *NORMAL TERMINAL SESSION - OPERATOR IS PROMPTED FOR EACH FIELD
+       INTERACTIVE-ENTRY-PROCESSING.
+
+      *AUDIT LOG IS OPENED FOR THE WHOLE SESSION AND APPENDED TO
+      *ACROSS RUNS SO PRIOR DAYS' HISTORY IS NEVER LOST
+           OPEN EXTEND AUDITLOG
+
+           IF NOT AUDITLOG-OPEN-OK
+               DISPLAY "*** FATAL - AUDITLOG COULD NOT BE OPENED, "
+                       "FILE STATUS " WS-AUDITLOG-STATUS " ***"
+               GOBACK
+           END-IF
+
+      *MAXIMUM LENGTH OF LOOP FLAG MORE-DATA IS 3
+      *SO 1 WHITE SPACE IS GIVEN
+           PERFORM UNTIL MORE-DATA = "NO "
+
+      *CUSTOMER NUMBER INPUT - RE-PROMPTED UNTIL NOT BLANK
+               PERFORM VALIDATE-CUST-NO
+
+      *NUMBER OF PURCHASES FOR THIS CUSTOMER, THEN EACH AMOUNT IN
+      *TURN - EVERY AMOUNT IS RE-PROMPTED UNTIL IT IS NUMERIC
+               PERFORM VALIDATE-ITEM-COUNT
+               PERFORM VALIDATE-AMOUNTS
+
+      *TO DISPLAY CUSTOMER NUMBER MOVE IT TO OUTPUT DATA
+               MOVE CUST-NO-IN   TO CUST-NO-OUT
+               MOVE CUST-MAS-NAME TO CUST-NAME-OUT
+
+      *SUM WHATEVER NUMBER OF LINE ITEMS WERE ACTUALLY KEYED INTO
+      *TOTAL-OUT DATA
+               PERFORM COMPUTE-TOTAL
+
+      *CUSTOMER NUMBER AND NAME ARE DISPLAYED WITH TOTAL PURCHASE SO
+      *THE OPERATOR CAN VISUALLY CONFIRM THE ACCOUNT
+               DISPLAY CUST-NO-OUT " " CUST-NAME-OUT
+                       " TOTAL AMOUNT =" TOTAL-OUT
+
+      *ENTRY IS APPENDED TO THE TRANSACTION FILE SO IT SURVIVES
+      *PAST THIS TERMINAL SESSION
+               PERFORM WRITE-TRANSACTION-RECORD
+
+      *PRINTABLE STATEMENT FOR THIS CUSTOMER'S ENTRY
+               PERFORM WRITE-CUSTOMER-STATEMENT
+
+      *CHECK LOOP CONTINUATION FLAG WHETHER YES OR NO
+               DISPLAY "TO CONTINUE PLEASE ENTER YES OTHERWISE NO"
+               ACCEPT MORE-DATA
+
+      *UPPER-CASE FUNCTION IS USED TO FIX USER KEYED-INPUT MISTAKES
+      *SO IT CONVERTS LOWER CASE INTO UPPER CASE
+               MOVE FUNCTION UPPER-CASE(MORE-DATA) TO MORE-DATA
+
+      *THE MORE-DATA ANSWER CLOSES OUT THIS ITERATION - AUDIT IT
+      *ALONG WITH EVERYTHING ELSE KEYED THIS TIME THROUGH THE LOOP
+               MOVE "MORE-DATA" TO WS-AUDIT-FIELD
+               MOVE MORE-DATA   TO WS-AUDIT-RAW-VALUE
+               MOVE "ACCEPTED"  TO WS-AUDIT-STATUS
+               MOVE SPACES      TO WS-AUDIT-REASON
+               PERFORM WRITE-AUDIT-RECORD
+
+      *       OLD PARAGRAPH SHOWN AS COMMENT BELOW
+      *       INSPECT MORE-DATA CONVERTING "noyes" TO "NOYES"
+
+           END-PERFORM
+
+           CLOSE AUDITLOG.
+
+      *UNATTENDED RUN - READS BATCHIN INSTEAD OF THE TERMINAL AND
+      *DRIVES THE SAME TOTAL/VALIDATION LOGIC PER RECORD. CHECKPOINTS
+      *ITS PROGRESS SO A RESTART CAN SKIP WHAT IS ALREADY COMMITTED
+       BATCH-ENTRY-PROCESSING.
+           PERFORM READ-LAST-CHECKPOINT
+
+      *EXTEND, NOT OUTPUT - THE CHECKPOINT TRAIL LEFT BY A PRIOR RUN
+      *MUST SURVIVE THIS RUN'S OWN CHECKPOINTS, NOT BE TRUNCATED THE
+      *MOMENT THIS RUN STARTS
+           OPEN EXTEND CHKPTFILE
+           OPEN INPUT BATCHIN
+
+           IF NOT BATCHIN-OPEN-OK
+               DISPLAY "*** FATAL - BATCHIN COULD NOT BE OPENED, "
+                       "FILE STATUS " WS-BATCHIN-STATUS " ***"
+               CLOSE CHKPTFILE
+               GOBACK
+           END-IF
+
+           IF WS-RESTART-COUNT > ZERO
+               DISPLAY "RESTARTING BATCH RUN AFTER RECORD "
+                       WS-RESTART-COUNT " (LAST KEY "
+                       WS-RESTART-CUST-NO ")"
+           END-IF
+           PERFORM UNTIL BATCH-EOF
+               READ BATCHIN
+                   AT END
+                       MOVE "Y" TO WS-BATCH-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-BATCH-RECORD-COUNT
+                       IF WS-BATCH-RECORD-COUNT > WS-RESTART-COUNT
+                           PERFORM PROCESS-BATCH-RECORD
+                           IF FUNCTION MOD(WS-BATCH-RECORD-COUNT,
+                                   WS-CHECKPOINT-INTERVAL) = ZERO
+                               PERFORM WRITE-CHECKPOINT-RECORD
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+      *UNCONDITIONAL CHECKPOINT AT END OF RUN - WITHOUT THIS THE
+      *TRAIL ONLY REFLECTS THE LAST INTERVAL BOUNDARY, NOT EVERY
+      *RECORD THIS RUN ACTUALLY COMMITTED
+           PERFORM WRITE-CHECKPOINT-RECORD
+
+           CLOSE BATCHIN
+           CLOSE CHKPTFILE.
+
+      *READS THROUGH ANY CHECKPOINT FILE LEFT BY A PRIOR RUN AND
+      *KEEPS THE LAST SNAPSHOT - THAT IS HOW MANY BATCHIN RECORDS
+      *ARE ALREADY COMMITTED AND CAN BE SKIPPED THIS TIME
+       READ-LAST-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT
+           MOVE "N"  TO WS-CHKPT-EOF-SW
+           OPEN INPUT CHKPTFILE
+           IF WS-CHKPT-STATUS = "00"
+               PERFORM UNTIL CHKPT-EOF
+                   READ CHKPTFILE
+                       AT END
+                           MOVE "Y" TO WS-CHKPT-EOF-SW
+                       NOT AT END
+                           MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+                           MOVE CKPT-LAST-CUST-NO
+                               TO WS-RESTART-CUST-NO
+                   END-READ
+               END-PERFORM
+               CLOSE CHKPTFILE
+           END-IF.
+
+      *APPENDS ONE (COUNT, LAST KEY) SNAPSHOT TO THE CHECKPOINT FILE
+       WRITE-CHECKPOINT-RECORD.
+           MOVE WS-BATCH-RECORD-COUNT TO CKPT-RECORD-COUNT
+           MOVE CUST-NO-IN            TO CKPT-LAST-CUST-NO
+           WRITE CHECKPOINT-RECORD.
+
+      *ONE BATCHIN RECORD - VALIDATED, TOTALED, DISPLAYED FOR THE
+      *RUN LOG, AND WRITTEN TO THE TRANSACTION FILE JUST LIKE AN
+      *INTERACTIVELY KEYED ENTRY
+       PROCESS-BATCH-RECORD.
+           MOVE BATCH-CUST-NO    TO CUST-NO-IN
+           MOVE BATCH-ITEM-COUNT TO ITEM-COUNT-IN
+
+      *ITEM COUNT IS CHECKED AGAINST THE 1-20 SIZE OF THE AMT-IN/
+      *BATCH-AMOUNTS TABLES BEFORE EITHER IS EVER SUBSCRIPTED, SINCE
+      *A MALFORMED BATCHIN RECORD IS UNTRUSTED INPUT
+           IF ITEM-COUNT-IN < 1 OR ITEM-COUNT-IN > 20
+               DISPLAY "*** BATCH REJECT - CUSTOMER NUMBER "
+                       CUST-NO-IN
+                       " HAS AN ITEM COUNT OUT OF RANGE ***"
+               MOVE "N" TO WS-BATCH-VALID-SW
+           ELSE
+               MOVE "Y" TO WS-BATCH-VALID-SW
+               PERFORM VARYING WS-ITEM-SUB FROM 1 BY 1
+                       UNTIL WS-ITEM-SUB > ITEM-COUNT-IN
+                   MOVE BATCH-AMOUNTS(WS-ITEM-SUB)
+                       TO AMT-IN(WS-ITEM-SUB)
+               END-PERFORM
+               PERFORM VALIDATE-BATCH-RECORD
+           END-IF
+
+           IF BATCH-RECORD-VALID
+               MOVE CUST-NO-IN    TO CUST-NO-OUT
+               MOVE CUST-MAS-NAME TO CUST-NAME-OUT
+               PERFORM COMPUTE-TOTAL
+               DISPLAY CUST-NO-OUT " " CUST-NAME-OUT
+                       " TOTAL AMOUNT =" TOTAL-OUT
+               PERFORM WRITE-TRANSACTION-RECORD
+               PERFORM WRITE-CUSTOMER-STATEMENT
+           END-IF.
+
+      *SAME BLANK/NUMERIC/CUSTOMER-MASTER RULES AS THE INTERACTIVE
+      *VALIDATION PARAGRAPHS, BUT A REJECTED BATCH RECORD IS SKIPPED
+      *RATHER THAN RE-PROMPTED SINCE NOBODY IS AT THE KEYBOARD
+       VALIDATE-BATCH-RECORD.
+           MOVE "Y" TO WS-BATCH-VALID-SW
+           IF CUST-NO-IN = SPACES
+               DISPLAY "*** BATCH REJECT - BLANK CUSTOMER NUMBER ***"
+               MOVE "N" TO WS-BATCH-VALID-SW
+           ELSE
+               MOVE CUST-NO-IN TO CUST-MAS-NO
+               READ CUSTMAS
+                   INVALID KEY
+                       DISPLAY "*** BATCH REJECT - CUSTOMER NUMBER "
+                               CUST-NO-IN " NOT ON FILE ***"
+                       MOVE "N" TO WS-BATCH-VALID-SW
+               END-READ
+           END-IF
+
+           IF BATCH-RECORD-VALID
+               PERFORM VARYING WS-ITEM-SUB FROM 1 BY 1
+                       UNTIL WS-ITEM-SUB > ITEM-COUNT-IN
+                   IF AMT-IN(WS-ITEM-SUB) IS NOT NUMERIC
+                       DISPLAY "*** BATCH REJECT - CUSTOMER NUMBER "
+                               CUST-NO-IN
+                               " HAS A NON-NUMERIC AMOUNT ***"
+                       MOVE "N" TO WS-BATCH-VALID-SW
+                   ELSE
+                       MOVE AMT-IN(WS-ITEM-SUB)
+                           TO AMT-NUM(WS-ITEM-SUB)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *MOVES THE CURRENT ENTRY INTO THE TRANSACTION RECORD LAYOUT
+      *AND APPENDS IT TO TRANOUT
+       WRITE-TRANSACTION-RECORD.
+           MOVE CUST-NO-OUT     TO TRAN-CUST-NO
+           MOVE ITEM-COUNT-IN   TO TRAN-ITEM-COUNT
+           PERFORM VARYING WS-ITEM-SUB FROM 1 BY 1
+                   UNTIL WS-ITEM-SUB > ITEM-COUNT-IN
+               MOVE AMT-NUM(WS-ITEM-SUB) TO TRAN-AMOUNTS(WS-ITEM-SUB)
+           END-PERFORM
+           MOVE TOTAL-OUT       TO TRAN-TOTAL
+           WRITE TRAN-RECORD.
+
+      *SUMS HOWEVER MANY PURCHASE AMOUNTS WERE ACTUALLY KEYED FOR
+      *THIS CUSTOMER INTO TOTAL-OUT
+       COMPUTE-TOTAL.
+           MOVE ZERO TO TOTAL-OUT
+           PERFORM VARYING WS-ITEM-SUB FROM 1 BY 1
+                   UNTIL WS-ITEM-SUB > ITEM-COUNT-IN
+               ADD AMT-NUM(WS-ITEM-SUB) TO TOTAL-OUT
+           END-PERFORM.
+
+      *PRINTS ONE CUSTOMER'S STATEMENT - REPORT DATE, CUSTOMER NUMBER
+      *AND NAME, EACH PURCHASE AMOUNT BROKEN OUT, AND THE TOTAL
+       WRITE-CUSTOMER-STATEMENT.
+           MOVE WS-REPORT-DATE TO STMT-HDG-DATE
+           WRITE PRT-LINE FROM STMT-HDG-LINE
+           MOVE CUST-NO-OUT   TO STMT-CUST-NO
+           MOVE CUST-NAME-OUT TO STMT-CUST-NAME
+           WRITE PRT-LINE FROM STMT-CUST-LINE
+           PERFORM VARYING WS-ITEM-SUB-2 FROM 1 BY 1
+                   UNTIL WS-ITEM-SUB-2 > ITEM-COUNT-IN
+               MOVE WS-ITEM-SUB-2           TO STMT-ITEM-NO
+               MOVE AMT-NUM(WS-ITEM-SUB-2)  TO STMT-ITEM-AMT
+               WRITE PRT-LINE FROM STMT-ITEM-LINE
+           END-PERFORM
+           MOVE TOTAL-OUT TO STMT-TOTAL-AMT
+           WRITE PRT-LINE FROM STMT-TOTAL-LINE
+           WRITE PRT-LINE FROM STMT-BLANK-LINE.
+
+      *RE-READS TRANOUT AFTER THE RUN HAS FINISHED WRITING IT AND
+      *WRITES ONE ACCOUNTING INTERFACE RECORD PER CUSTOMER NUMBER -
+      *CUSTOMER NUMBER, REPORT DATE, AND TOTAL AMOUNT SUMMED ACROSS
+      *EVERY TRANOUT ENTRY FOR THAT CUSTOMER THIS RUN
+       EXPORT-ACCOUNTING-INTERFACE.
+           OPEN OUTPUT ACCTIF
+
+           IF NOT ACCTIF-OPEN-OK
+               DISPLAY "*** FATAL - ACCTIF COULD NOT BE OPENED, "
+                       "FILE STATUS " WS-ACCTIF-STATUS " ***"
+               GOBACK
+           END-IF
+
+           SORT ACCTSRT
+               ON ASCENDING KEY ACCTSRT-CUST-NO
+               INPUT PROCEDURE IS BUILD-ACCT-SORT-INPUT
+               OUTPUT PROCEDURE IS PRODUCE-ACCT-INTERFACE
+
+           CLOSE ACCTIF.
+
+      *SORT'S INPUT PROCEDURE - RELEASES ONE ACCTSRT RECORD PER
+      *TRANOUT ENTRY, CARRYING ONLY THE CUSTOMER NUMBER AND TOTAL
+       BUILD-ACCT-SORT-INPUT.
+           MOVE "N" TO WS-TRAN-EOF-SW
+           OPEN INPUT TRANOUT
+
+           IF NOT TRANOUT-OPEN-OK
+               DISPLAY "*** FATAL - TRANOUT COULD NOT BE RE-OPENED "
+                       "FOR THE ACCOUNTING EXPORT, FILE STATUS "
+                       WS-TRANOUT-STATUS " ***"
+               CLOSE ACCTIF
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL TRAN-EOF
+               READ TRANOUT
+                   AT END
+                       MOVE "Y" TO WS-TRAN-EOF-SW
+                   NOT AT END
+                       MOVE TRAN-CUST-NO TO ACCTSRT-CUST-NO
+                       MOVE TRAN-TOTAL   TO ACCTSRT-TOTAL
+                       RELEASE ACCTSRT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE TRANOUT.
+
+      *SORT'S OUTPUT PROCEDURE - RETURNS THE SORTED ACCTSRT RECORDS
+      *ONE AT A TIME AND DRIVES THE CUSTOMER-NUMBER CONTROL BREAK
+       PRODUCE-ACCT-INTERFACE.
+           PERFORM UNTIL END-OF-ACCTSRT
+               RETURN ACCTSRT
+                   AT END
+                       MOVE "Y" TO WS-ACCTSRT-EOF-SW
+                   NOT AT END
+                       PERFORM PROCESS-ACCT-SORTED-RECORD
+               END-RETURN
+           END-PERFORM
+
+      *LAST CUSTOMER GROUP STILL NEEDS ITS INTERFACE RECORD WRITTEN
+           IF NOT NO-ACCT-RECORDS-YET
+               PERFORM WRITE-ACCT-INTERFACE-RECORD
+           END-IF.
+
+      *ONE SORTED ACCTSRT RECORD - DETECTS A CUSTOMER NUMBER CHANGE
+      *AND WRITES THE PRIOR CUSTOMER'S INTERFACE RECORD BEFORE
+      *STARTING THE NEW CUSTOMER'S RUNNING SUBTOTAL
+       PROCESS-ACCT-SORTED-RECORD.
+           IF NO-ACCT-RECORDS-YET
+               MOVE ACCTSRT-CUST-NO TO WS-ACCT-PREV-CUST-NO
+               MOVE "N" TO WS-ACCT-FIRST-SW
+           END-IF
+
+           IF ACCTSRT-CUST-NO NOT = WS-ACCT-PREV-CUST-NO
+               PERFORM WRITE-ACCT-INTERFACE-RECORD
+               MOVE ZERO TO WS-ACCT-SUBTOTAL
+               MOVE ACCTSRT-CUST-NO TO WS-ACCT-PREV-CUST-NO
+           END-IF
+
+           ADD ACCTSRT-TOTAL TO WS-ACCT-SUBTOTAL.
+
+      *WRITES ONE ACCOUNTING INTERFACE RECORD FOR THE CUSTOMER GROUP
+      *JUST FINISHED
+       WRITE-ACCT-INTERFACE-RECORD.
+           MOVE WS-ACCT-PREV-CUST-NO TO ACCT-CUST-NO
+           MOVE WS-REPORT-DATE       TO ACCT-DATE
+           MOVE WS-ACCT-SUBTOTAL     TO ACCT-TOTAL
+           WRITE ACCT-INTERFACE-RECORD.
+
+      *REJECTS A BLANK CUSTOMER NUMBER, THEN CONFIRMS THE NUMBER IS
+      *ON THE CUSTOMER MASTER BEFORE ACCEPTING IT - RE-PROMPTS UNTIL
+      *A REAL CUSTOMER NUMBER IS KEYED
+       VALIDATE-CUST-NO.
+           MOVE "N" TO WS-FIELD-VALID-SW
+           PERFORM UNTIL FIELD-IS-VALID
+               DISPLAY "ENTER NAME     (15 CHARACTERS)"
+               ACCEPT CUST-NO-IN
+               MOVE "CUST-NO"  TO WS-AUDIT-FIELD
+               MOVE CUST-NO-IN TO WS-AUDIT-RAW-VALUE
+               IF CUST-NO-IN = SPACES
+                   DISPLAY "*** ERROR - CUSTOMER NUMBER CANNOT BE "
+                           "BLANK, RE-ENTER ***"
+                   MOVE "REJECTED" TO WS-AUDIT-STATUS
+                   MOVE "BLANK CUSTOMER NUMBER" TO WS-AUDIT-REASON
+               ELSE
+                   MOVE CUST-NO-IN TO CUST-MAS-NO
+                   READ CUSTMAS
+                       INVALID KEY
+                           DISPLAY "*** ERROR - CUSTOMER NUMBER "
+                                   CUST-NO-IN " NOT ON FILE, "
+                                   "RE-ENTER ***"
+                           MOVE "REJECTED" TO WS-AUDIT-STATUS
+                           MOVE "CUSTOMER NOT ON FILE"
+                               TO WS-AUDIT-REASON
+                       NOT INVALID KEY
+                           MOVE "Y" TO WS-FIELD-VALID-SW
+                           MOVE "ACCEPTED" TO WS-AUDIT-STATUS
+                           MOVE SPACES TO WS-AUDIT-REASON
+                   END-READ
+               END-IF
+               PERFORM WRITE-AUDIT-RECORD
+           END-PERFORM.
+
+      *NUMBER OF PURCHASE LINE ITEMS THE OPERATOR IS ABOUT TO KEY FOR
+      *THIS CUSTOMER - RE-PROMPTED UNTIL IT IS NUMERIC AND WITHIN THE
+      *SIZE OF THE AMT-IN/AMT-NUM TABLES (1 TO 20)
+       VALIDATE-ITEM-COUNT.
+           MOVE "N" TO WS-FIELD-VALID-SW
+           PERFORM UNTIL FIELD-IS-VALID
+               DISPLAY "ENTER NUMBER OF PURCHASES FOR THIS CUSTOMER "
+                       "(1-20)"
+               ACCEPT ITEM-COUNT-TEXT
+               MOVE "ITEM-CNT"      TO WS-AUDIT-FIELD
+               MOVE ITEM-COUNT-TEXT TO WS-AUDIT-RAW-VALUE
+
+      *ACCEPT LEAVES SHORT ENTRIES SPACE-PADDED ON THE RIGHT (E.G. "5 "
+      *FOR A ONE-DIGIT COUNT), WHICH FAILS THE NUMERIC CLASS TEST EVEN
+      *THOUGH THE VALUE ITSELF IS FINE - TRIM BEFORE TESTING
+               IF ITEM-COUNT-TEXT = SPACES
+                       OR FUNCTION TRIM(ITEM-COUNT-TEXT) IS NOT NUMERIC
+                   DISPLAY "*** ERROR - NUMBER OF PURCHASES MUST BE "
+                           "NUMERIC, RE-ENTER ***"
+                   MOVE "REJECTED" TO WS-AUDIT-STATUS
+                   MOVE "NON-NUMERIC ITEM COUNT" TO WS-AUDIT-REASON
+               ELSE
+                   MOVE FUNCTION TRIM(ITEM-COUNT-TEXT) TO ITEM-COUNT-IN
+                   IF ITEM-COUNT-IN < 1 OR ITEM-COUNT-IN > 20
+                       DISPLAY "*** ERROR - NUMBER OF PURCHASES MUST "
+                               "BE 1 TO 20, RE-ENTER ***"
+                       MOVE "REJECTED" TO WS-AUDIT-STATUS
+                       MOVE "ITEM COUNT OUT OF RANGE"
+                           TO WS-AUDIT-REASON
+                   ELSE
+                       MOVE "Y" TO WS-FIELD-VALID-SW
+                       MOVE "ACCEPTED" TO WS-AUDIT-STATUS
+                       MOVE SPACES TO WS-AUDIT-REASON
+                   END-IF
+               END-IF
+               PERFORM WRITE-AUDIT-RECORD
+           END-PERFORM.
+
+      *PROMPTS FOR EACH OF THE ITEM-COUNT-IN PURCHASE AMOUNTS IN
+      *TURN - EVERY AMOUNT IS RE-PROMPTED UNTIL IT IS NUMERIC
+       VALIDATE-AMOUNTS.
+           PERFORM VARYING WS-ITEM-SUB FROM 1 BY 1
+                   UNTIL WS-ITEM-SUB > ITEM-COUNT-IN
+               MOVE "N" TO WS-FIELD-VALID-SW
+               PERFORM UNTIL FIELD-IS-VALID
+                   DISPLAY "ENTER AMOUNT OF PURCHASE " WS-ITEM-SUB
+                           " (5 DIGITS)"
+                   ACCEPT AMT-IN(WS-ITEM-SUB)
+                   MOVE "AMOUNT"  TO WS-AUDIT-FIELD
+                   MOVE AMT-IN(WS-ITEM-SUB) TO WS-AUDIT-RAW-VALUE
+
+      *SAME TRIM-BEFORE-TEST AS VALIDATE-ITEM-COUNT - ACCEPT SPACE-PADS
+      *SHORT ENTRIES ON THE RIGHT, WHICH FAILS THE NUMERIC CLASS TEST
+                   IF AMT-IN(WS-ITEM-SUB) NOT = SPACES
+                       AND FUNCTION TRIM(AMT-IN(WS-ITEM-SUB)) IS NUMERIC
+                       MOVE FUNCTION TRIM(AMT-IN(WS-ITEM-SUB))
+                           TO AMT-NUM(WS-ITEM-SUB)
+                       MOVE "Y" TO WS-FIELD-VALID-SW
+                       MOVE "ACCEPTED" TO WS-AUDIT-STATUS
+                       MOVE SPACES TO WS-AUDIT-REASON
+                   ELSE
+                       DISPLAY "*** ERROR - PURCHASE AMOUNT MUST BE "
+                               "NUMERIC, RE-ENTER ***"
+                       MOVE "REJECTED" TO WS-AUDIT-STATUS
+                       MOVE "NON-NUMERIC AMOUNT" TO WS-AUDIT-REASON
+                   END-IF
+                   PERFORM WRITE-AUDIT-RECORD
+               END-PERFORM
+           END-PERFORM.
+
+      *BUILDS AND APPENDS ONE AUDIT LOG RECORD FOR THE MOST RECENT
+      *ACCEPT CYCLE - WS-AUDIT-FIELD/RAW-VALUE/STATUS/REASON ARE SET
+      *BY THE CALLING PARAGRAPH BEFORE THIS IS PERFORMED
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE CUST-NO-IN            TO AUDIT-CUST-NO
+           MOVE WS-AUDIT-RAW-VALUE    TO AUDIT-RAW-VALUE
+           IF WS-AUDIT-FIELD = "MORE-DATA"
+               MOVE MORE-DATA TO AUDIT-MORE-DATA
+           ELSE
+               MOVE SPACES    TO AUDIT-MORE-DATA
+           END-IF
+           MOVE WS-AUDIT-FIELD        TO AUDIT-FIELD-NAME
+           MOVE WS-AUDIT-STATUS       TO AUDIT-STATUS
+           MOVE WS-AUDIT-REASON       TO AUDIT-REASON
+           WRITE AUDIT-RECORD.
