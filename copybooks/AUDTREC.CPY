@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: AUDTREC
+      * Purpose: Record layout for the interactive-session audit log.
+      *          One record is appended for every ACCEPT cycle -
+      *          accepted or rejected by validation - so a disputed
+      *          total can be traced back to exactly what was keyed.
+      *          Holds one raw value per record rather than a fixed
+      *          set of amount fields, since a customer's entry can
+      *          now carry a variable number of purchase amounts.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP     PIC X(21).
+           05  AUDIT-CUST-NO       PIC X(15).
+           05  AUDIT-FIELD-NAME    PIC X(10).
+           05  AUDIT-RAW-VALUE     PIC X(15).
+           05  AUDIT-MORE-DATA     PIC X(3).
+           05  AUDIT-STATUS        PIC X(8).
+           05  AUDIT-REASON        PIC X(40).
