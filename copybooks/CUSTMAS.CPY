@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: CUSTMAS
+      * Purpose: Record layout for the indexed customer master file.
+      *          Maintained by the customer-master upkeep job; INTRO1
+      *          only reads it to confirm a customer number is on file.
+      ******************************************************************
+       01  CUST-MASTER-RECORD.
+           05  CUST-MAS-NO     PIC X(15).
+           05  CUST-MAS-NAME   PIC X(30).
