@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: ACCTREC
+      * Purpose: Record layout for the daily accounting interface file -
+      *          one fixed-width record per customer (customer number,
+      *          report date, total amount) for the accounting system's
+      *          general ledger import job.
+      ******************************************************************
+       01  ACCT-INTERFACE-RECORD.
+           05  ACCT-CUST-NO    PIC X(15).
+           05  ACCT-DATE       PIC 9(8).
+           05  ACCT-TOTAL      PIC 9(9).
