@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: TRANREC
+      * Purpose: Record layout for the daily purchase transaction file
+      *          written by INTRO1 and read back by CUSTRPT1. Holds a
+      *          variable number of purchase line items per customer,
+      *          driven by TRAN-ITEM-COUNT, instead of a fixed three.
+      ******************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-CUST-NO    PIC X(15).
+           05  TRAN-ITEM-COUNT PIC 9(2).
+           05  TRAN-AMOUNTS    OCCURS 1 TO 20 TIMES
+                                DEPENDING ON TRAN-ITEM-COUNT
+                                PIC 9(5).
+           05  TRAN-TOTAL      PIC 9(7).
