@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: BATCHREC
+      * Purpose: Record layout for the unattended batch entry file -
+      *          same variable-item shape as an interactively keyed
+      *          KEYED-INPUT entry so the batch path can drive the
+      *          same total and validation logic as the terminal path.
+      ******************************************************************
+       01  BATCH-INPUT-RECORD.
+           05  BATCH-CUST-NO    PIC X(15).
+           05  BATCH-ITEM-COUNT PIC 9(2).
+           05  BATCH-AMOUNTS    OCCURS 1 TO 20 TIMES
+                                 DEPENDING ON BATCH-ITEM-COUNT
+                                 PIC X(5).
