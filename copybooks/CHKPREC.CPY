@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: CHKPREC
+      * Purpose: Record layout for the batch checkpoint file - the
+      *          count of BATCHIN records successfully committed and
+      *          the last customer number read, written at intervals
+      *          so a restart can skip past what is already done.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT   PIC 9(9).
+           05  CKPT-LAST-CUST-NO   PIC X(15).
