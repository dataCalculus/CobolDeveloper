@@ -0,0 +1,208 @@
+      ******************************************************************
+      * Author: EMIRHAN GURSES
+      * Date: 08.08.2026
+      * Purpose: NIGHTLY CONTROL-BREAK REPORT OFF THE TRANSACTION FILE
+      *          WRITTEN BY INTRO1
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRPT1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *TRANSACTION FILE PRODUCED BY INTRO1, READ HERE AS SORT INPUT
+           SELECT TRANIN   ASSIGN TO "TRANOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *SORT WORK FILE - PUTS THE TRANSACTIONS IN CUSTOMER NUMBER
+      *ORDER SO THE CONTROL BREAK BELOW CAN DETECT CUSTOMER CHANGES
+           SELECT SORTWORK ASSIGN TO "SORTWK1".
+
+      *PRINTED REPORT
+           SELECT PRTFILE  ASSIGN TO "CUSTRPT1"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANIN.
+           COPY "TRANREC.CPY".
+
+      *SAME SHAPE AS TRAN-RECORD IN TRANREC.CPY - KEPT SEPARATE
+      *BECAUSE COPY REPLACING ONLY SUBSTITUTES WHOLE WORDS, NOT
+      *THE TRAN- PREFIX EMBEDDED IN EACH FIELD NAME. HOLDS A
+      *VARIABLE NUMBER OF PURCHASE AMOUNTS PER RECORD, DRIVEN BY
+      *SORT-ITEM-COUNT, JUST LIKE TRAN-RECORD ITSELF
+       SD  SORTWORK
+           RECORD IS VARYING IN SIZE DEPENDING ON SORT-ITEM-COUNT.
+       01  SORT-RECORD.
+           05  SORT-CUST-NO    PIC X(15).
+           05  SORT-ITEM-COUNT PIC 9(2).
+           05  SORT-AMOUNTS    OCCURS 1 TO 20 TIMES
+                                DEPENDING ON SORT-ITEM-COUNT
+                                PIC 9(5).
+           05  SORT-TOTAL      PIC 9(7).
+
+       FD  PRTFILE.
+       01  PRT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW           PIC X(1) VALUE "N".
+           88  END-OF-SORT               VALUE "Y".
+       01  WS-FIRST-REC-SW     PIC X(1) VALUE "Y".
+           88  NO-RECORDS-PROCESSED-YET  VALUE "Y".
+       01  WS-PREV-CUST-NO     PIC X(15) VALUE SPACES.
+       01  WS-CUST-SUBTOTAL    PIC 9(8)  VALUE ZERO.
+       01  WS-GRAND-TOTAL      PIC 9(9)  VALUE ZERO.
+       01  WS-PAGE-NO          PIC 9(4)  VALUE ZERO.
+       01  WS-LINE-COUNT       PIC 9(2)  VALUE 99.
+       01  WS-LINES-PER-PAGE   PIC 9(2)  VALUE 55.
+       01  WS-ITEM-SUB         PIC 9(2)  VALUE ZERO.
+
+       01  HDG-LINE-1.
+           05  FILLER          PIC X(1)  VALUE SPACES.
+           05  FILLER          PIC X(35) VALUE
+               "DAILY CUSTOMER PURCHASE REPORT".
+           05  FILLER          PIC X(10) VALUE "PAGE NO. ".
+           05  HDG-PAGE-NO     PIC ZZZ9.
+           05  FILLER          PIC X(82) VALUE SPACES.
+
+       01  HDG-LINE-2.
+           05  FILLER          PIC X(6)  VALUE SPACES.
+           05  FILLER          PIC X(15) VALUE "CUSTOMER NO".
+           05  FILLER          PIC X(10) VALUE "ITEM".
+           05  FILLER          PIC X(9)  VALUE "AMOUNT".
+           05  FILLER          PIC X(92) VALUE SPACES.
+
+      *ONE LINE PER PURCHASE AMOUNT ON THE TRANSACTION, SINCE A
+      *CUSTOMER CAN NOW HAVE A VARIABLE NUMBER OF THEM
+       01  DTL-LINE.
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  DTL-CUST-NO     PIC X(15).
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  FILLER          PIC X(5)  VALUE "ITEM ".
+           05  DTL-ITEM-NO     PIC Z9.
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  DTL-AMT         PIC ZZZZ9.
+           05  FILLER          PIC X(92) VALUE SPACES.
+
+       01  ENTRY-TOTAL-LINE.
+           05  FILLER          PIC X(20) VALUE SPACES.
+           05  FILLER          PIC X(17) VALUE
+               "*** ENTRY TOTAL =".
+           05  ENTRY-TOTAL-OUT PIC ZZ,ZZZ,ZZ9.
+           05  FILLER          PIC X(85) VALUE SPACES.
+
+       01  SUB-LINE.
+           05  FILLER          PIC X(20) VALUE SPACES.
+           05  FILLER          PIC X(21) VALUE
+               "*** CUSTOMER TOTAL =".
+           05  SUB-TOTAL-OUT   PIC ZZ,ZZZ,ZZ9.
+           05  FILLER          PIC X(81) VALUE SPACES.
+
+      *GRAND-TOTAL-OUT IS SIZED TO 9 DIGIT POSITIONS TO MATCH
+      *WS-GRAND-TOTAL PIC 9(9) - AN 8-DIGIT EDITED FIELD WOULD DROP
+      *THE HIGH-ORDER DIGIT OF A GRAND TOTAL OF 100,000,000 OR MORE
+       01  GRAND-LINE.
+           05  FILLER          PIC X(20) VALUE SPACES.
+           05  FILLER          PIC X(21) VALUE
+               "*** GRAND TOTAL     =".
+           05  GRAND-TOTAL-OUT PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER          PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT PRTFILE
+
+           SORT SORTWORK
+               ON ASCENDING KEY SORT-CUST-NO
+               USING TRANIN
+               OUTPUT PROCEDURE IS PRODUCE-REPORT-BODY
+
+           PERFORM WRITE-GRAND-TOTAL-LINE
+
+           CLOSE PRTFILE
+           GOBACK.
+
+      *SORT'S OUTPUT PROCEDURE - RETURNS THE SORTED TRANSACTIONS ONE
+      *AT A TIME AND DRIVES THE CUSTOMER-NUMBER CONTROL BREAK
+       PRODUCE-REPORT-BODY.
+           PERFORM UNTIL END-OF-SORT
+               RETURN SORTWORK
+                   AT END
+                       MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM PROCESS-SORTED-RECORD
+               END-RETURN
+           END-PERFORM
+
+      *LAST CUSTOMER GROUP STILL NEEDS ITS SUBTOTAL LINE
+           IF NOT NO-RECORDS-PROCESSED-YET
+               PERFORM WRITE-CUSTOMER-SUBTOTAL-LINE
+           END-IF.
+
+      *ONE SORTED TRANSACTION - DETECTS A CUSTOMER NUMBER CHANGE,
+      *WRITES THE PRIOR CUSTOMER'S SUBTOTAL, THEN THE DETAIL LINE
+       PROCESS-SORTED-RECORD.
+           IF NO-RECORDS-PROCESSED-YET
+               MOVE SORT-CUST-NO TO WS-PREV-CUST-NO
+               MOVE "N" TO WS-FIRST-REC-SW
+           END-IF
+
+           IF SORT-CUST-NO NOT = WS-PREV-CUST-NO
+               PERFORM WRITE-CUSTOMER-SUBTOTAL-LINE
+               MOVE ZERO TO WS-CUST-SUBTOTAL
+               MOVE SORT-CUST-NO TO WS-PREV-CUST-NO
+           END-IF
+
+           PERFORM VARYING WS-ITEM-SUB FROM 1 BY 1
+                   UNTIL WS-ITEM-SUB > SORT-ITEM-COUNT
+               PERFORM WRITE-DETAIL-LINE
+           END-PERFORM
+           PERFORM WRITE-ENTRY-TOTAL-LINE
+           ADD SORT-TOTAL TO WS-CUST-SUBTOTAL
+           ADD SORT-TOTAL TO WS-GRAND-TOTAL.
+
+      *PAGE HEADERS ARE (RE)PRINTED WHENEVER THE PAGE FILLS UP
+       WRITE-REPORT-HEADINGS.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO HDG-PAGE-NO
+           WRITE PRT-LINE FROM HDG-LINE-1 AFTER ADVANCING PAGE
+           WRITE PRT-LINE FROM HDG-LINE-2 AFTER ADVANCING 2 LINES
+           MOVE 4 TO WS-LINE-COUNT.
+
+      *PRINTS ONE PURCHASE AMOUNT LINE - CALLED ONCE PER ITEM ON THE
+      *CURRENT TRANSACTION BY THE CONTROL-BREAK LOGIC ABOVE
+       WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADINGS
+           END-IF
+           MOVE SORT-CUST-NO             TO DTL-CUST-NO
+           MOVE WS-ITEM-SUB              TO DTL-ITEM-NO
+           MOVE SORT-AMOUNTS(WS-ITEM-SUB) TO DTL-AMT
+           WRITE PRT-LINE FROM DTL-LINE AFTER ADVANCING 1 LINES
+           ADD 1 TO WS-LINE-COUNT.
+
+      *PRINTS THE TOTAL FOR ONE TRANSACTION, AFTER ALL OF ITS
+      *PURCHASE AMOUNT LINES HAVE BEEN WRITTEN
+       WRITE-ENTRY-TOTAL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADINGS
+           END-IF
+           MOVE SORT-TOTAL TO ENTRY-TOTAL-OUT
+           WRITE PRT-LINE FROM ENTRY-TOTAL-LINE AFTER ADVANCING 1 LINES
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-CUSTOMER-SUBTOTAL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADINGS
+           END-IF
+           MOVE WS-CUST-SUBTOTAL TO SUB-TOTAL-OUT
+           WRITE PRT-LINE FROM SUB-LINE AFTER ADVANCING 2 LINES
+           ADD 2 TO WS-LINE-COUNT.
+
+       WRITE-GRAND-TOTAL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADINGS
+           END-IF
+           MOVE WS-GRAND-TOTAL TO GRAND-TOTAL-OUT
+           WRITE PRT-LINE FROM GRAND-LINE AFTER ADVANCING 3 LINES.
